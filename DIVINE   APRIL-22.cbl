@@ -1,72 +1,524 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. stdmarks.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STDFILE
-           ASSIGN TO 'C:\Users\Manipal\Desktop\divine\STD.txt'
-           ORGANISATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-STAT.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STDFILE.
-       01 STD-REC.
-           05 stud-id     pic 99.
-           05 stud-gender pic x.
-              88 validg value 'M' 'F'.
-           05 stud-marks  pic 999.
-       WORKING-STORAGE SECTION.
-       77 WS-STAT           PIC 99.
-       77 WS-MALES          PIC 99  VALUE ZERO.
-       77 WS-FEMALES        PIC 99  VALUE ZERO.
-       77 WS-MTMARKS        PIC 999 VALUE ZERO.
-       77 WS-FTMARKS        PIC 999 VALUE ZERO.
-       77 WS-MMARKS         PIC 999 VALUE ZERO.
-       77 WS-SMARKS         PIC 999 VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT STDFILE
-           IF (WS-STAT = 00) THEN
-                PERFORM READ-PARA thru READ-EXIT
-                PERFORM COMPUTE-PARA
-                PERFORM CLOSE-PARA
-           END-IF
-           DISPLAY "MALES-" WS-MALES "TOTAL MARKS SCORED-" WS-MTMARKS
-           DISPLAY "FEMALES-" WS-FEMALES "TOTAL MARKS SCORED-"WS-FTMARKS
-             STOP RUN.
-       READ-PARA.
-           PERFORM UNTIL WS-STAT NOT = 00
-           READ STDFILE
-           END-READ
-           IF (WS-STAT NOT = 10) THEN
-               PERFORM COMPUTE-PARA
-           END-IF
-           END-PERFORM.
-       READ-EXIT.
-           EXIT.
-       COMPUTE-PARA.
-           IF (stud-gender = 'M') THEN
-               ADD 1 TO WS-MALES
-               MOVE WS-MTMARKS              TO WS-MMARKS
-               MOVE stud-marks              TO WS-SMARKS
-               ADD WS-SMARKS                TO WS-MMARKS GIVING WS-MTMARKS
-           ELSE
-             IF (stud-gender = 'F') THEN
-               ADD 1 TO WS-FEMALES
-               MOVE WS-FTMARKS              TO WS-MMARKS
-               MOVE stud-marks              TO WS-SMARKS
-               ADD WS-SMARKS                TO WS-MMARKS GIVING WS-FTMARKS
-             ELSE
-                  DISPLAY "INVALID GENDER"
-             END-IF
-           END-IF.
-       CLOSE-PARA.
-           CLOSE STDFILE.
-       END PROGRAM stdmarks.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stdmarks.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDFILE
+           ASSIGN TO WS-STD-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUD-ID
+           FILE STATUS IS WS-STAT.
+
+           SELECT STDREPORT
+           ASSIGN TO 'STDREPORT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STAT.
+
+           SELECT STDREJECT
+           ASSIGN TO 'STDREJECT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STAT.
+
+           SELECT STDCHECKPOINT
+           ASSIGN TO 'STDCKPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STDFILE.
+           COPY STDREC.
+
+       FD STDREPORT.
+       01 REPORT-LINE      PIC X(80).
+
+       FD STDREJECT.
+       01 REJECT-LINE      PIC X(80).
+
+       FD STDCHECKPOINT.
+       01 CKPT-LINE.
+           05 CKPT-COUNT          PIC 9(6).
+           05 FILLER              PIC X VALUE SPACES.
+           05 CKPT-LAST-ID        PIC 99.
+           05 FILLER              PIC X VALUE SPACES.
+           05 CKPT-MALES          PIC 99.
+           05 CKPT-FEMALES        PIC 99.
+           05 CKPT-MTMARKS        PIC 9(6).
+           05 CKPT-FTMARKS        PIC 9(6).
+           05 CKPT-MALES-PASS     PIC 99.
+           05 CKPT-MALES-FAIL     PIC 99.
+           05 CKPT-FEMALES-PASS   PIC 99.
+           05 CKPT-FEMALES-FAIL   PIC 99.
+           05 CKPT-MALE-HIGH      PIC 9999.
+           05 CKPT-MALE-LOW       PIC 9999.
+           05 CKPT-FEMALE-HIGH    PIC 9999.
+           05 CKPT-FEMALE-LOW     PIC 9999.
+           05 CKPT-SUBJ-TOTALS    OCCURS 5 TIMES PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STD-FILENAME   PIC X(100).
+       77 WS-STAT           PIC 99.
+       77 WS-REPORT-STAT    PIC 99.
+       77 WS-REJECT-STAT    PIC 99.
+       77 WS-CKPT-STAT      PIC 99.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       77 WS-CKPT-INTERVAL-TEXT  PIC X(10).
+       77 WS-RECORD-COUNT   PIC 9(6) VALUE ZERO.
+       77 WS-RESTART-COUNT  PIC 9(6) VALUE ZERO.
+       77 WS-RESTART-LAST-ID PIC 99  VALUE ZERO.
+       77 WS-CKPT-EXISTS    PIC X    VALUE 'N'.
+       77 WS-NUM-SUBJECTS   PIC 9   VALUE 5.
+       77 WS-SUBJ-IDX       PIC 9.
+       77 WS-MALES          PIC 99    VALUE ZERO.
+       77 WS-FEMALES        PIC 99    VALUE ZERO.
+       77 WS-TOTAL-STUDENTS PIC 999   VALUE ZERO.
+       77 WS-MTMARKS        PIC 9(6)  VALUE ZERO.
+       77 WS-FTMARKS        PIC 9(6)  VALUE ZERO.
+       77 WS-MMARKS         PIC 9(6)  VALUE ZERO.
+       77 WS-SMARKS         PIC 9(6)  VALUE ZERO.
+       77 WS-PASSING-CUTOFF PIC 999   VALUE 35.
+       77 WS-CUTOFF-TEXT    PIC X(10).
+       77 WS-MALES-PASS     PIC 99    VALUE ZERO.
+       77 WS-MALES-FAIL     PIC 99    VALUE ZERO.
+       77 WS-FEMALES-PASS   PIC 99    VALUE ZERO.
+       77 WS-FEMALES-FAIL   PIC 99    VALUE ZERO.
+       77 WS-MALE-HIGH      PIC 9999  VALUE ZERO.
+       77 WS-MALE-LOW       PIC 9999  VALUE 9999.
+       77 WS-FEMALE-HIGH    PIC 9999  VALUE ZERO.
+       77 WS-FEMALE-LOW     PIC 9999  VALUE 9999.
+       77 WS-MALE-AVG       PIC 999V99 VALUE ZERO.
+       77 WS-FEMALE-AVG     PIC 999V99 VALUE ZERO.
+       77 WS-PASS-RATE      PIC 999V99 VALUE ZERO.
+       77 WS-TOTAL-PASS     PIC 999    VALUE ZERO.
+
+       01 WS-STUDENT-TOTALS.
+           05 WS-STUD-TOTAL     PIC 9999.
+           05 WS-STUD-AVERAGE   PIC 999V99.
+
+       01 WS-CLASS-SUBJ-TOTALS.
+           05 WS-CLASS-SUBJ-TOTAL OCCURS 5 TIMES PIC 9(6).
+           05 WS-CLASS-SUBJ-AVG   OCCURS 5 TIMES PIC 999V99.
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-ID       PIC Z9.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 WS-D-GENDER   PIC X.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 WS-D-SUBJ     OCCURS 5 TIMES.
+              10 WS-D-MARK     PIC ZZ9.
+              10 FILLER        PIC X(2) VALUE SPACES.
+           05 WS-D-TOTAL    PIC ZZZ9.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 WS-D-AVG      PIC ZZ9.99.
+           05 FILLER        PIC X(30) VALUE SPACES.
+
+       01 WS-TRAILER-LINE.
+           05 FILLER        PIC X(18) VALUE "MALES-".
+           05 WS-T-MALES    PIC Z9.
+           05 FILLER        PIC X(5)  VALUE "MTOT-".
+           05 WS-T-MTMARKS  PIC ZZZZZ9.
+           05 FILLER        PIC X(5)  VALUE SPACES.
+           05 FILLER        PIC X(18) VALUE "FEMALES-".
+           05 WS-T-FEMALES  PIC Z9.
+           05 FILLER        PIC X(5)  VALUE "FTOT-".
+           05 WS-T-FTMARKS  PIC ZZZZZ9.
+           05 FILLER        PIC X(13) VALUE SPACES.
+
+       01 WS-SUBJ-TRAILER-LINE.
+           05 FILLER            PIC X(12) VALUE "SUBJECT-".
+           05 WS-ST-SUBJ-NO     PIC 9.
+           05 FILLER            PIC X(7)  VALUE "-TOTAL-".
+           05 WS-ST-SUBJ-TOTAL  PIC ZZZZZ9.
+           05 FILLER            PIC X(5)  VALUE "-AVG-".
+           05 WS-ST-SUBJ-AVG    PIC ZZ9.99.
+           05 FILLER            PIC X(42) VALUE SPACES.
+
+       01 WS-PASSFAIL-TRAILER-LINE.
+           05 FILLER          PIC X(12) VALUE "CUTOFF-".
+           05 WS-PF-CUTOFF    PIC ZZ9.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(12) VALUE "M-PASS-".
+           05 WS-PF-MPASS     PIC Z9.
+           05 FILLER          PIC X(7)  VALUE "M-FAIL-".
+           05 WS-PF-MFAIL     PIC Z9.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(12) VALUE "F-PASS-".
+           05 WS-PF-FPASS     PIC Z9.
+           05 FILLER          PIC X(7)  VALUE "F-FAIL-".
+           05 WS-PF-FFAIL     PIC Z9.
+           05 FILLER          PIC X(11) VALUE SPACES.
+
+       01 WS-STATS-LINE-1.
+           05 FILLER           PIC X(10) VALUE "M-HIGH-".
+           05 WS-ST1-MHIGH     PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "M-LOW-".
+           05 WS-ST1-MLOW      PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "M-AVG-".
+           05 WS-ST1-MAVG      PIC ZZ9.99.
+           05 FILLER           PIC X(32) VALUE SPACES.
+
+       01 WS-STATS-LINE-2.
+           05 FILLER           PIC X(10) VALUE "F-HIGH-".
+           05 WS-ST2-FHIGH     PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "F-LOW-".
+           05 WS-ST2-FLOW      PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "F-AVG-".
+           05 WS-ST2-FAVG      PIC ZZ9.99.
+           05 FILLER           PIC X(32) VALUE SPACES.
+
+       01 WS-STATS-LINE-3.
+           05 FILLER           PIC X(18) VALUE "OVERALL PASS RATE-".
+           05 WS-ST3-PASSRATE  PIC ZZ9.99.
+           05 FILLER           PIC X     VALUE "%".
+           05 FILLER           PIC X(50) VALUE SPACES.
+
+       01 WS-REJECT-REC-LINE.
+           05 WS-R-ID       PIC Z9.
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 WS-R-GENDER   PIC X.
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 WS-R-MARKS    OCCURS 5 TIMES.
+              10 WS-R-MARK     PIC ZZ9.
+              10 FILLER        PIC X(1) VALUE SPACES.
+           05 WS-R-NAME     PIC X(20).
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 WS-R-REASON   PIC X(34).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           PERFORM RESTART-PARA
+           OPEN INPUT STDFILE
+           IF (WS-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN STDFILE, STATUS-" WS-STAT
+           ELSE
+      * A genuine restart (WS-RESTART-COUNT > 0, i.e. a prior run left
+      * a checkpoint past record 1) must EXTEND the report/reject files
+      * instead of truncating the output already written before the
+      * abend; a fresh run -- even one that happens to find a
+      * leftover, empty STDCKPT.txt from the last run's normal
+      * CLOSE-PARA truncation -- still gets OUTPUT.
+                IF WS-RESTART-COUNT > 0
+                    OPEN EXTEND STDREPORT
+                    OPEN EXTEND STDREJECT
+                ELSE
+                    OPEN OUTPUT STDREPORT
+                    OPEN OUTPUT STDREJECT
+                END-IF
+                IF (WS-REPORT-STAT NOT = 00) THEN
+                    DISPLAY "UNABLE TO OPEN STDREPORT, STATUS-"
+                        WS-REPORT-STAT
+                END-IF
+                IF (WS-REJECT-STAT NOT = 00) THEN
+                    DISPLAY "UNABLE TO OPEN STDREJECT, STATUS-"
+                        WS-REJECT-STAT
+                END-IF
+                IF (WS-CKPT-EXISTS = 'Y') THEN
+                    OPEN EXTEND STDCHECKPOINT
+                ELSE
+                    OPEN OUTPUT STDCHECKPOINT
+                END-IF
+                IF WS-RESTART-COUNT > 0
+                    PERFORM REPOSITION-PARA
+                END-IF
+                MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+                PERFORM READ-PARA thru READ-EXIT
+                PERFORM REPORT-TRAILER-PARA
+                PERFORM CLOSE-PARA
+           END-IF
+           DISPLAY "MALES-" WS-MALES "TOTAL MARKS SCORED-" WS-MTMARKS
+           DISPLAY "FEMALES-" WS-FEMALES "TOTAL MARKS SCORED-"WS-FTMARKS
+           DISPLAY "PASSING CUTOFF-" WS-PASSING-CUTOFF
+           DISPLAY "MALES PASS-" WS-MALES-PASS " FAIL-" WS-MALES-FAIL
+           DISPLAY "FEMALES PASS-" WS-FEMALES-PASS
+                   " FAIL-" WS-FEMALES-FAIL
+           DISPLAY "MALES HIGH-" WS-MALE-HIGH " LOW-" WS-MALE-LOW
+                   " AVG-" WS-MALE-AVG
+           DISPLAY "FEMALES HIGH-" WS-FEMALE-HIGH
+                   " LOW-" WS-FEMALE-LOW " AVG-" WS-FEMALE-AVG
+           DISPLAY "OVERALL PASS RATE-" WS-PASS-RATE "%"
+             STOP RUN.
+       INIT-PARA.
+      * STDFILE's location is no longer a path baked into the source --
+      * operations points this compiled program at whichever STD.txt is
+      * current by setting the STDFILE environment variable (JCL
+      * DD-style external name), falling back to a generic relative
+      * default for a developer running it with no environment set up.
+           ACCEPT WS-STD-FILENAME FROM ENVIRONMENT "STDFILE"
+           IF (WS-STD-FILENAME = SPACES)
+               MOVE "STD.txt" TO WS-STD-FILENAME
+           END-IF
+      * Passing cutoff is configurable via the PASSCUTOFF environment
+      * variable so the threshold can change per exam without a
+      * recompile; WS-PASSING-CUTOFF keeps its VALUE-clause default
+      * when PASSCUTOFF is unset or not numeric.
+           ACCEPT WS-CUTOFF-TEXT FROM ENVIRONMENT "PASSCUTOFF"
+           IF (WS-CUTOFF-TEXT NOT = SPACES)
+               MOVE FUNCTION NUMVAL(WS-CUTOFF-TEXT)
+                   TO WS-PASSING-CUTOFF
+           END-IF
+      * Checkpoint interval (records between restart-file writes) is
+      * configurable the same way, via CKPTINTERVAL.
+           ACCEPT WS-CKPT-INTERVAL-TEXT FROM ENVIRONMENT "CKPTINTERVAL"
+           IF (WS-CKPT-INTERVAL-TEXT NOT = SPACES)
+               MOVE FUNCTION NUMVAL(WS-CKPT-INTERVAL-TEXT)
+                   TO WS-CHECKPOINT-INTERVAL
+               IF WS-CHECKPOINT-INTERVAL NOT > 0
+                   MOVE 10 TO WS-CHECKPOINT-INTERVAL
+               END-IF
+           END-IF.
+       RESTART-PARA.
+      * Pick up where the last run left off: read the restart control
+      * file (if any) for the record count / stud-id as of its last
+      * checkpoint, so READ-PARA can skip re-running COMPUTE-PARA for
+      * records a prior run already processed.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE ZERO TO WS-RESTART-LAST-ID
+           OPEN INPUT STDCHECKPOINT
+           IF (WS-CKPT-STAT = 00) THEN
+               MOVE 'Y' TO WS-CKPT-EXISTS
+               PERFORM UNTIL WS-CKPT-STAT NOT = 00
+                   READ STDCHECKPOINT
+                   END-READ
+                   IF (WS-CKPT-STAT = 00) THEN
+                       MOVE CKPT-COUNT   TO WS-RESTART-COUNT
+                       MOVE CKPT-LAST-ID TO WS-RESTART-LAST-ID
+      * Running totals are carried in the checkpoint record too, so a
+      * genuine restart (WS-RESTART-COUNT > 0, checked back in
+      * MAIN-PROCEDURE) picks up class totals/stats where the last
+      * checkpoint left off instead of only counting the tail of the
+      * class processed after that point.
+                       MOVE CKPT-MALES        TO WS-MALES
+                       MOVE CKPT-FEMALES      TO WS-FEMALES
+                       MOVE CKPT-MTMARKS      TO WS-MTMARKS
+                       MOVE CKPT-FTMARKS      TO WS-FTMARKS
+                       MOVE CKPT-MALES-PASS   TO WS-MALES-PASS
+                       MOVE CKPT-MALES-FAIL   TO WS-MALES-FAIL
+                       MOVE CKPT-FEMALES-PASS TO WS-FEMALES-PASS
+                       MOVE CKPT-FEMALES-FAIL TO WS-FEMALES-FAIL
+                       MOVE CKPT-MALE-HIGH    TO WS-MALE-HIGH
+                       MOVE CKPT-MALE-LOW     TO WS-MALE-LOW
+                       MOVE CKPT-FEMALE-HIGH  TO WS-FEMALE-HIGH
+                       MOVE CKPT-FEMALE-LOW   TO WS-FEMALE-LOW
+                       PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                               UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+                           MOVE CKPT-SUBJ-TOTALS(WS-SUBJ-IDX)
+                               TO WS-CLASS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE STDCHECKPOINT
+           END-IF.
+       REPOSITION-PARA.
+      * STDFILE is now INDEXED (see request 005), so a restart no
+      * longer has to discard-read every record a prior run already
+      * processed -- START positions directly at the next unread key.
+           MOVE WS-RESTART-LAST-ID TO STUD-ID
+           START STDFILE KEY > STUD-ID.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ STDFILE NEXT RECORD
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM COMPUTE-PARA
+               IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM WRITE-CHECKPOINT-PARA
+               END-IF
+           END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-RECORD-COUNT  TO CKPT-COUNT
+           MOVE STUD-ID          TO CKPT-LAST-ID
+           MOVE WS-MALES         TO CKPT-MALES
+           MOVE WS-FEMALES       TO CKPT-FEMALES
+           MOVE WS-MTMARKS       TO CKPT-MTMARKS
+           MOVE WS-FTMARKS       TO CKPT-FTMARKS
+           MOVE WS-MALES-PASS    TO CKPT-MALES-PASS
+           MOVE WS-MALES-FAIL    TO CKPT-MALES-FAIL
+           MOVE WS-FEMALES-PASS  TO CKPT-FEMALES-PASS
+           MOVE WS-FEMALES-FAIL  TO CKPT-FEMALES-FAIL
+           MOVE WS-MALE-HIGH     TO CKPT-MALE-HIGH
+           MOVE WS-MALE-LOW      TO CKPT-MALE-LOW
+           MOVE WS-FEMALE-HIGH   TO CKPT-FEMALE-HIGH
+           MOVE WS-FEMALE-LOW    TO CKPT-FEMALE-LOW
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               MOVE WS-CLASS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                   TO CKPT-SUBJ-TOTALS(WS-SUBJ-IDX)
+           END-PERFORM
+           WRITE CKPT-LINE.
+       COMPUTE-PARA.
+           IF (VALIDG) THEN
+               PERFORM STUDENT-TOTAL-PARA
+             IF (STUD-GENDER = 'M') THEN
+               ADD 1 TO WS-MALES
+               MOVE WS-MTMARKS              TO WS-MMARKS
+               MOVE WS-STUD-TOTAL           TO WS-SMARKS
+               ADD WS-SMARKS TO WS-MMARKS
+                   GIVING WS-MTMARKS
+               IF WS-STUD-AVERAGE >= WS-PASSING-CUTOFF
+                   ADD 1 TO WS-MALES-PASS
+               ELSE
+                   ADD 1 TO WS-MALES-FAIL
+               END-IF
+               IF WS-STUD-TOTAL > WS-MALE-HIGH
+                   MOVE WS-STUD-TOTAL TO WS-MALE-HIGH
+               END-IF
+               IF WS-STUD-TOTAL < WS-MALE-LOW
+                   MOVE WS-STUD-TOTAL TO WS-MALE-LOW
+               END-IF
+               PERFORM REPORT-DETAIL-PARA
+             ELSE
+               ADD 1 TO WS-FEMALES
+               MOVE WS-FTMARKS              TO WS-MMARKS
+               MOVE WS-STUD-TOTAL           TO WS-SMARKS
+               ADD WS-SMARKS TO WS-MMARKS
+                   GIVING WS-FTMARKS
+               IF WS-STUD-AVERAGE >= WS-PASSING-CUTOFF
+                   ADD 1 TO WS-FEMALES-PASS
+               ELSE
+                   ADD 1 TO WS-FEMALES-FAIL
+               END-IF
+               IF WS-STUD-TOTAL > WS-FEMALE-HIGH
+                   MOVE WS-STUD-TOTAL TO WS-FEMALE-HIGH
+               END-IF
+               IF WS-STUD-TOTAL < WS-FEMALE-LOW
+                   MOVE WS-STUD-TOTAL TO WS-FEMALE-LOW
+               END-IF
+               PERFORM REPORT-DETAIL-PARA
+             END-IF
+           ELSE
+               PERFORM REJECT-PARA
+           END-IF.
+       STUDENT-TOTAL-PARA.
+           MOVE ZERO TO WS-STUD-TOTAL
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               ADD STUD-SUBJ-MARKS(WS-SUBJ-IDX) TO WS-STUD-TOTAL
+               ADD STUD-SUBJ-MARKS(WS-SUBJ-IDX)
+                   TO WS-CLASS-SUBJ-TOTAL(WS-SUBJ-IDX)
+           END-PERFORM
+           DIVIDE WS-STUD-TOTAL BY WS-NUM-SUBJECTS
+                   GIVING WS-STUD-AVERAGE ROUNDED.
+       REJECT-PARA.
+           MOVE SPACES          TO WS-REJECT-REC-LINE
+           MOVE STUD-ID         TO WS-R-ID
+           MOVE STUD-GENDER     TO WS-R-GENDER
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               MOVE STUD-SUBJ-MARKS(WS-SUBJ-IDX)
+                   TO WS-R-MARK(WS-SUBJ-IDX)
+           END-PERFORM
+           MOVE STUD-NAME       TO WS-R-NAME
+           MOVE "R01-INVALID GENDER, NOT M OR F"
+                                TO WS-R-REASON
+           WRITE REJECT-LINE FROM WS-REJECT-REC-LINE.
+       REPORT-DETAIL-PARA.
+           MOVE SPACES          TO WS-DETAIL-LINE
+           MOVE STUD-ID         TO WS-D-ID
+           MOVE STUD-GENDER     TO WS-D-GENDER
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               MOVE STUD-SUBJ-MARKS(WS-SUBJ-IDX)
+                   TO WS-D-MARK(WS-SUBJ-IDX)
+           END-PERFORM
+           MOVE WS-STUD-TOTAL   TO WS-D-TOTAL
+           MOVE WS-STUD-AVERAGE TO WS-D-AVG
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+       REPORT-TRAILER-PARA.
+           MOVE SPACES          TO WS-TRAILER-LINE
+           MOVE WS-MALES        TO WS-T-MALES
+           MOVE WS-MTMARKS      TO WS-T-MTMARKS
+           MOVE WS-FEMALES      TO WS-T-FEMALES
+           MOVE WS-FTMARKS      TO WS-T-FTMARKS
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE
+           ADD WS-MALES WS-FEMALES GIVING WS-TOTAL-STUDENTS
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               PERFORM SUBJ-TRAILER-PARA
+           END-PERFORM
+           PERFORM PASSFAIL-TRAILER-PARA
+           PERFORM STATS-TRAILER-PARA.
+       STATS-TRAILER-PARA.
+           IF WS-MALES > 0
+               DIVIDE WS-MTMARKS BY WS-MALES
+                   GIVING WS-MALE-AVG ROUNDED
+           ELSE
+               MOVE ZERO TO WS-MALE-HIGH
+               MOVE ZERO TO WS-MALE-LOW
+           END-IF
+           IF WS-FEMALES > 0
+               DIVIDE WS-FTMARKS BY WS-FEMALES
+                   GIVING WS-FEMALE-AVG ROUNDED
+           ELSE
+               MOVE ZERO TO WS-FEMALE-HIGH
+               MOVE ZERO TO WS-FEMALE-LOW
+           END-IF
+           ADD WS-MALES-PASS WS-FEMALES-PASS GIVING WS-TOTAL-PASS
+           IF WS-TOTAL-STUDENTS > 0
+               COMPUTE WS-PASS-RATE ROUNDED =
+                   (WS-TOTAL-PASS / WS-TOTAL-STUDENTS) * 100
+           END-IF
+           MOVE SPACES        TO WS-STATS-LINE-1
+           MOVE WS-MALE-HIGH  TO WS-ST1-MHIGH
+           MOVE WS-MALE-LOW   TO WS-ST1-MLOW
+           MOVE WS-MALE-AVG   TO WS-ST1-MAVG
+           WRITE REPORT-LINE FROM WS-STATS-LINE-1
+           MOVE SPACES        TO WS-STATS-LINE-2
+           MOVE WS-FEMALE-HIGH TO WS-ST2-FHIGH
+           MOVE WS-FEMALE-LOW  TO WS-ST2-FLOW
+           MOVE WS-FEMALE-AVG  TO WS-ST2-FAVG
+           WRITE REPORT-LINE FROM WS-STATS-LINE-2
+           MOVE SPACES         TO WS-STATS-LINE-3
+           MOVE WS-PASS-RATE   TO WS-ST3-PASSRATE
+           WRITE REPORT-LINE FROM WS-STATS-LINE-3.
+       PASSFAIL-TRAILER-PARA.
+           MOVE SPACES            TO WS-PASSFAIL-TRAILER-LINE
+           MOVE WS-PASSING-CUTOFF TO WS-PF-CUTOFF
+           MOVE WS-MALES-PASS     TO WS-PF-MPASS
+           MOVE WS-MALES-FAIL     TO WS-PF-MFAIL
+           MOVE WS-FEMALES-PASS   TO WS-PF-FPASS
+           MOVE WS-FEMALES-FAIL   TO WS-PF-FFAIL
+           WRITE REPORT-LINE FROM WS-PASSFAIL-TRAILER-LINE.
+       SUBJ-TRAILER-PARA.
+           MOVE SPACES              TO WS-SUBJ-TRAILER-LINE
+           MOVE WS-SUBJ-IDX          TO WS-ST-SUBJ-NO
+           MOVE WS-CLASS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                                     TO WS-ST-SUBJ-TOTAL
+           IF WS-TOTAL-STUDENTS > 0
+               DIVIDE WS-CLASS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                   BY WS-TOTAL-STUDENTS
+                   GIVING WS-CLASS-SUBJ-AVG(WS-SUBJ-IDX) ROUNDED
+           END-IF
+           MOVE WS-CLASS-SUBJ-AVG(WS-SUBJ-IDX) TO WS-ST-SUBJ-AVG
+           WRITE REPORT-LINE FROM WS-SUBJ-TRAILER-LINE.
+       CLOSE-PARA.
+           CLOSE STDFILE
+           CLOSE STDREPORT
+           CLOSE STDREJECT
+           CLOSE STDCHECKPOINT
+      * Reaching this paragraph means READ-PARA ran all the way to EOF,
+      * i.e. a normal, complete run -- so the restart control file's job
+      * is done and it is cleared (re-opening OUTPUT truncates it) so
+      * the next invocation starts fresh instead of reading a stale
+      * CKPT-LAST-ID left over from this already-completed run and
+      * START-ing past records that run never actually covered. If the
+      * program is killed or abends before CLOSE-PARA runs, this never
+      * executes and the control file is left intact for a real restart.
+           OPEN OUTPUT STDCHECKPOINT
+           CLOSE STDCHECKPOINT.
+       END PROGRAM stdmarks.
