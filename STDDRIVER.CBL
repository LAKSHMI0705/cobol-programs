@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Multi-section batch driver. Reads a list of section
+      *          STD files, calls STDSECT's stdmarks-style processing
+      *          once per section, and produces one consolidated
+      *          summary (per-section totals plus a grand total)
+      *          instead of editing/recompiling stdmarks and adding the
+      *          printed totals together by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDDRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECTION-LIST
+           ASSIGN TO WS-LIST-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LIST-STAT.
+
+           SELECT CONSOLREPORT
+           ASSIGN TO 'CONSOLREPORT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SECTION-LIST.
+       01 SECTION-LIST-REC.
+           05 SL-SECTION-ID    PIC X(10).
+           05 SL-FILENAME      PIC X(100).
+
+       FD CONSOLREPORT.
+       01 CONSOL-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-LIST-FILENAME  PIC X(100).
+       77 WS-LIST-STAT      PIC 99.
+       77 WS-REPORT-STAT    PIC 99.
+       77 WS-PASSING-CUTOFF PIC 999   VALUE 35.
+       77 WS-CUTOFF-TEXT    PIC X(10).
+       77 WS-SECTION-COUNT  PIC 99    VALUE ZERO.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-G-MALES          PIC 999   VALUE ZERO.
+           05 WS-G-FEMALES        PIC 999   VALUE ZERO.
+           05 WS-G-MTMARKS        PIC 9(7)  VALUE ZERO.
+           05 WS-G-FTMARKS        PIC 9(7)  VALUE ZERO.
+           05 WS-G-MALES-PASS     PIC 999   VALUE ZERO.
+           05 WS-G-MALES-FAIL     PIC 999   VALUE ZERO.
+           05 WS-G-FEMALES-PASS   PIC 999   VALUE ZERO.
+           05 WS-G-FEMALES-FAIL   PIC 999   VALUE ZERO.
+           05 WS-G-MALE-HIGH      PIC 9999  VALUE ZERO.
+           05 WS-G-MALE-LOW       PIC 9999  VALUE 9999.
+           05 WS-G-FEMALE-HIGH    PIC 9999  VALUE ZERO.
+           05 WS-G-FEMALE-LOW     PIC 9999  VALUE 9999.
+           05 WS-G-MALE-AVG       PIC 999V99 VALUE ZERO.
+           05 WS-G-FEMALE-AVG     PIC 999V99 VALUE ZERO.
+           05 WS-G-PASS-RATE      PIC 999V99 VALUE ZERO.
+           05 WS-G-TOTAL-STUDENTS PIC 9999   VALUE ZERO.
+           05 WS-G-TOTAL-PASS     PIC 9999   VALUE ZERO.
+
+       01 LK-RESULTS.
+           05 LK-MALES          PIC 99.
+           05 LK-FEMALES         PIC 99.
+           05 LK-MTMARKS         PIC 9(6).
+           05 LK-FTMARKS         PIC 9(6).
+           05 LK-MALES-PASS      PIC 99.
+           05 LK-MALES-FAIL      PIC 99.
+           05 LK-FEMALES-PASS    PIC 99.
+           05 LK-FEMALES-FAIL    PIC 99.
+           05 LK-MALE-HIGH       PIC 9999.
+           05 LK-MALE-LOW        PIC 9999.
+           05 LK-FEMALE-HIGH     PIC 9999.
+           05 LK-FEMALE-LOW      PIC 9999.
+           05 LK-INVALID         PIC 99.
+       77 LK-STATUS          PIC 99.
+       77 WS-G-INVALID       PIC 999    VALUE ZERO.
+
+       01 WS-SECTION-LINE.
+           05 FILLER            PIC X(9)  VALUE "SECTION-".
+           05 WS-SL-ID          PIC X(10).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE "MALES-".
+           05 WS-SL-MALES       PIC Z9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE "FEMALES-".
+           05 WS-SL-FEMALES     PIC Z9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "MTOT-".
+           05 WS-SL-MTMARKS     PIC ZZZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "FTOT-".
+           05 WS-SL-FTMARKS     PIC ZZZZZ9.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+
+       01 WS-GRAND-LINE.
+           05 FILLER            PIC X(14) VALUE "GRAND TOTAL-".
+           05 FILLER            PIC X(7)  VALUE "MALES-".
+           05 WS-GL-MALES       PIC ZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE "FEMALES-".
+           05 WS-GL-FEMALES     PIC ZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "MTOT-".
+           05 WS-GL-MTMARKS     PIC ZZZZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "FTOT-".
+           05 WS-GL-FTMARKS     PIC ZZZZZZ9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+
+       01 WS-GRAND-PASSFAIL-LINE.
+           05 FILLER            PIC X(12) VALUE "CUTOFF-".
+           05 WS-GPF-CUTOFF     PIC ZZ9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "M-PASS-".
+           05 WS-GPF-MPASS      PIC ZZ9.
+           05 FILLER            PIC X(7)  VALUE "M-FAIL-".
+           05 WS-GPF-MFAIL      PIC ZZ9.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "F-PASS-".
+           05 WS-GPF-FPASS      PIC ZZ9.
+           05 FILLER            PIC X(7)  VALUE "F-FAIL-".
+           05 WS-GPF-FFAIL      PIC ZZ9.
+           05 FILLER            PIC X(7)  VALUE SPACES.
+
+       01 WS-GRAND-STATS-LINE-1.
+           05 FILLER           PIC X(10) VALUE "M-HIGH-".
+           05 WS-GS1-MHIGH     PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "M-LOW-".
+           05 WS-GS1-MLOW      PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "M-AVG-".
+           05 WS-GS1-MAVG      PIC ZZ9.99.
+           05 FILLER           PIC X(32) VALUE SPACES.
+
+       01 WS-GRAND-STATS-LINE-2.
+           05 FILLER           PIC X(10) VALUE "F-HIGH-".
+           05 WS-GS2-FHIGH     PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "F-LOW-".
+           05 WS-GS2-FLOW      PIC ZZZ9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "F-AVG-".
+           05 WS-GS2-FAVG      PIC ZZ9.99.
+           05 FILLER           PIC X(32) VALUE SPACES.
+
+       01 WS-GRAND-STATS-LINE-3.
+           05 FILLER           PIC X(18) VALUE "OVERALL PASS RATE-".
+           05 WS-GS3-PASSRATE  PIC ZZ9.99.
+           05 FILLER           PIC X     VALUE "%".
+           05 FILLER           PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT SECTION-LIST
+           OPEN OUTPUT CONSOLREPORT
+           IF (WS-REPORT-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN CONSOLREPORT, STATUS-"
+                   WS-REPORT-STAT
+           END-IF
+           IF (WS-LIST-STAT = 00) THEN
+               PERFORM SECTION-READ-PARA THRU SECTION-READ-EXIT
+               PERFORM GRAND-TOTAL-PARA
+           ELSE
+               DISPLAY "UNABLE TO OPEN SECTION LIST " WS-LIST-FILENAME
+                   " STATUS-" WS-LIST-STAT
+           END-IF
+           CLOSE SECTION-LIST
+           CLOSE CONSOLREPORT
+           DISPLAY "SECTIONS PROCESSED-" WS-SECTION-COUNT
+           DISPLAY "GRAND MALES-" WS-G-MALES
+                   " GRAND FEMALES-" WS-G-FEMALES
+           DISPLAY "GRAND INVALID GENDER RECORDS-" WS-G-INVALID
+           STOP RUN.
+       INIT-PARA.
+           ACCEPT WS-LIST-FILENAME FROM ENVIRONMENT "SECTIONLIST"
+           IF (WS-LIST-FILENAME = SPACES)
+               MOVE "SECTIONS.txt" TO WS-LIST-FILENAME
+           END-IF
+           ACCEPT WS-CUTOFF-TEXT FROM ENVIRONMENT "PASSCUTOFF"
+           IF (WS-CUTOFF-TEXT NOT = SPACES)
+               MOVE FUNCTION NUMVAL(WS-CUTOFF-TEXT)
+                   TO WS-PASSING-CUTOFF
+           END-IF.
+       SECTION-READ-PARA.
+           PERFORM UNTIL WS-LIST-STAT NOT = 00
+           READ SECTION-LIST
+           END-READ
+           IF (WS-LIST-STAT = 00) THEN
+               PERFORM PROCESS-SECTION-PARA
+           END-IF
+           END-PERFORM.
+       SECTION-READ-EXIT.
+           EXIT.
+       PROCESS-SECTION-PARA.
+           ADD 1 TO WS-SECTION-COUNT
+           CALL 'STDSECT' USING SL-FILENAME WS-PASSING-CUTOFF
+                                LK-RESULTS LK-STATUS
+           IF (LK-STATUS NOT = 00) THEN
+               DISPLAY "SECTION " SL-SECTION-ID
+                   " FILE OPEN FAILED, STATUS-" LK-STATUS
+           ELSE
+               ADD LK-MALES        TO WS-G-MALES
+               ADD LK-FEMALES      TO WS-G-FEMALES
+               ADD LK-MTMARKS      TO WS-G-MTMARKS
+               ADD LK-FTMARKS      TO WS-G-FTMARKS
+               ADD LK-MALES-PASS   TO WS-G-MALES-PASS
+               ADD LK-MALES-FAIL   TO WS-G-MALES-FAIL
+               ADD LK-FEMALES-PASS TO WS-G-FEMALES-PASS
+               ADD LK-FEMALES-FAIL TO WS-G-FEMALES-FAIL
+               ADD LK-INVALID      TO WS-G-INVALID
+               IF LK-MALES > 0
+                   IF LK-MALE-HIGH > WS-G-MALE-HIGH
+                       MOVE LK-MALE-HIGH TO WS-G-MALE-HIGH
+                   END-IF
+                   IF LK-MALE-LOW < WS-G-MALE-LOW
+                       MOVE LK-MALE-LOW TO WS-G-MALE-LOW
+                   END-IF
+               END-IF
+               IF LK-FEMALES > 0
+                   IF LK-FEMALE-HIGH > WS-G-FEMALE-HIGH
+                       MOVE LK-FEMALE-HIGH TO WS-G-FEMALE-HIGH
+                   END-IF
+                   IF LK-FEMALE-LOW < WS-G-FEMALE-LOW
+                       MOVE LK-FEMALE-LOW TO WS-G-FEMALE-LOW
+                   END-IF
+               END-IF
+               MOVE SPACES         TO WS-SECTION-LINE
+               MOVE SL-SECTION-ID  TO WS-SL-ID
+               MOVE LK-MALES       TO WS-SL-MALES
+               MOVE LK-FEMALES     TO WS-SL-FEMALES
+               MOVE LK-MTMARKS     TO WS-SL-MTMARKS
+               MOVE LK-FTMARKS     TO WS-SL-FTMARKS
+               WRITE CONSOL-LINE FROM WS-SECTION-LINE
+               IF LK-INVALID > 0
+                   DISPLAY "SECTION " SL-SECTION-ID
+                       " INVALID GENDER RECORDS SKIPPED-" LK-INVALID
+               END-IF
+           END-IF.
+       GRAND-TOTAL-PARA.
+           MOVE SPACES           TO WS-GRAND-LINE
+           MOVE WS-G-MALES       TO WS-GL-MALES
+           MOVE WS-G-FEMALES     TO WS-GL-FEMALES
+           MOVE WS-G-MTMARKS     TO WS-GL-MTMARKS
+           MOVE WS-G-FTMARKS     TO WS-GL-FTMARKS
+           WRITE CONSOL-LINE FROM WS-GRAND-LINE
+           MOVE SPACES           TO WS-GRAND-PASSFAIL-LINE
+           MOVE WS-PASSING-CUTOFF TO WS-GPF-CUTOFF
+           MOVE WS-G-MALES-PASS  TO WS-GPF-MPASS
+           MOVE WS-G-MALES-FAIL  TO WS-GPF-MFAIL
+           MOVE WS-G-FEMALES-PASS TO WS-GPF-FPASS
+           MOVE WS-G-FEMALES-FAIL TO WS-GPF-FFAIL
+           WRITE CONSOL-LINE FROM WS-GRAND-PASSFAIL-LINE
+           ADD WS-G-MALES WS-G-FEMALES GIVING WS-G-TOTAL-STUDENTS
+           IF WS-G-MALES > 0
+               DIVIDE WS-G-MTMARKS BY WS-G-MALES
+                   GIVING WS-G-MALE-AVG ROUNDED
+           ELSE
+               MOVE ZERO TO WS-G-MALE-HIGH
+               MOVE ZERO TO WS-G-MALE-LOW
+           END-IF
+           IF WS-G-FEMALES > 0
+               DIVIDE WS-G-FTMARKS BY WS-G-FEMALES
+                   GIVING WS-G-FEMALE-AVG ROUNDED
+           ELSE
+               MOVE ZERO TO WS-G-FEMALE-HIGH
+               MOVE ZERO TO WS-G-FEMALE-LOW
+           END-IF
+           ADD WS-G-MALES-PASS WS-G-FEMALES-PASS GIVING WS-G-TOTAL-PASS
+           IF WS-G-TOTAL-STUDENTS > 0
+               COMPUTE WS-G-PASS-RATE ROUNDED =
+                   (WS-G-TOTAL-PASS / WS-G-TOTAL-STUDENTS) * 100
+           END-IF
+           MOVE SPACES           TO WS-GRAND-STATS-LINE-1
+           MOVE WS-G-MALE-HIGH   TO WS-GS1-MHIGH
+           MOVE WS-G-MALE-LOW    TO WS-GS1-MLOW
+           MOVE WS-G-MALE-AVG    TO WS-GS1-MAVG
+           WRITE CONSOL-LINE FROM WS-GRAND-STATS-LINE-1
+           MOVE SPACES           TO WS-GRAND-STATS-LINE-2
+           MOVE WS-G-FEMALE-HIGH TO WS-GS2-FHIGH
+           MOVE WS-G-FEMALE-LOW  TO WS-GS2-FLOW
+           MOVE WS-G-FEMALE-AVG  TO WS-GS2-FAVG
+           WRITE CONSOL-LINE FROM WS-GRAND-STATS-LINE-2
+           MOVE SPACES           TO WS-GRAND-STATS-LINE-3
+           MOVE WS-G-PASS-RATE   TO WS-GS3-PASSRATE
+           WRITE CONSOL-LINE FROM WS-GRAND-STATS-LINE-3.
+       END PROGRAM STDDRIVER.
