@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registrar inquiry/update transaction for STDFILE.
+      *          Looks up one student by stud-id and optionally
+      *          corrects that student's gender and subject marks,
+      *          instead of regenerating the whole STD.txt file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDFILE
+           ASSIGN TO WS-STD-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUD-ID
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STDFILE.
+           COPY STDREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STD-FILENAME  PIC X(100).
+       77 WS-STAT          PIC 99.
+       77 WS-TRANS-CODE    PIC X.
+           88 TRANS-INQUIRY  VALUE 'I'.
+           88 TRANS-UPDATE   VALUE 'U'.
+           88 TRANS-QUIT     VALUE 'Q'.
+       77 WS-SEARCH-ID      PIC 99.
+       77 WS-SUBJ-IDX       PIC 9.
+       77 WS-NEW-MARKS      PIC 999.
+       77 WS-NEW-GENDER     PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-STD-FILENAME FROM ENVIRONMENT "STDFILE"
+           IF (WS-STD-FILENAME = SPACES)
+               MOVE "STD.txt" TO WS-STD-FILENAME
+           END-IF
+           OPEN I-O STDFILE
+           IF (WS-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN STDFILE, STATUS-" WS-STAT
+               STOP RUN
+           END-IF
+           PERFORM TRANSACTION-PARA UNTIL TRANS-QUIT
+           CLOSE STDFILE
+           STOP RUN.
+       TRANSACTION-PARA.
+           DISPLAY "ENTER TRANSACTION - I)NQUIRY U)PDATE Q)UIT"
+           ACCEPT WS-TRANS-CODE
+           EVALUATE TRUE
+               WHEN TRANS-INQUIRY
+                   PERFORM INQUIRY-PARA
+               WHEN TRANS-UPDATE
+                   PERFORM UPDATE-PARA
+               WHEN TRANS-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+       INQUIRY-PARA.
+           PERFORM LOOKUP-PARA
+           IF (WS-STAT = 00) THEN
+               PERFORM DISPLAY-STUDENT-PARA
+           ELSE
+               DISPLAY "STUDENT NOT FOUND, ID-" WS-SEARCH-ID
+           END-IF.
+       UPDATE-PARA.
+           PERFORM LOOKUP-PARA
+           IF (WS-STAT NOT = 00) THEN
+               DISPLAY "STUDENT NOT FOUND, ID-" WS-SEARCH-ID
+           ELSE
+               PERFORM DISPLAY-STUDENT-PARA
+               MOVE SPACE TO STUD-GENDER
+               PERFORM UNTIL VALIDG
+                   DISPLAY "ENTER NEW GENDER (M/F)"
+                   ACCEPT WS-NEW-GENDER
+                   MOVE WS-NEW-GENDER TO STUD-GENDER
+                   IF (NOT VALIDG)
+                       DISPLAY "INVALID GENDER, MUST BE M OR F"
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                       UNTIL WS-SUBJ-IDX > 5
+                   DISPLAY "ENTER NEW MARKS FOR SUBJECT "
+                       WS-SUBJ-IDX
+                   ACCEPT WS-NEW-MARKS
+                   MOVE WS-NEW-MARKS TO STUD-SUBJ-MARKS(WS-SUBJ-IDX)
+               END-PERFORM
+               REWRITE STD-REC
+               IF (WS-STAT = 00) THEN
+                   DISPLAY "STUDENT " STUD-ID " UPDATED"
+               ELSE
+                   DISPLAY "REWRITE FAILED, STATUS-" WS-STAT
+               END-IF
+           END-IF.
+       LOOKUP-PARA.
+           DISPLAY "ENTER STUDENT ID"
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO STUD-ID
+           READ STDFILE
+               INVALID KEY
+                   MOVE 23 TO WS-STAT
+           END-READ.
+       DISPLAY-STUDENT-PARA.
+           DISPLAY "ID-" STUD-ID " GENDER-" STUD-GENDER
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > 5
+               DISPLAY "  SUBJECT " WS-SUBJ-IDX "-"
+                   STUD-SUBJ-MARKS(WS-SUBJ-IDX)
+           END-PERFORM.
+       END PROGRAM STDINQ.
