@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time/batch load utility that builds the indexed
+      *          STDFILE (request 005) from the exam office's flat,
+      *          line-sequential STD-REC export. Without this, nothing
+      *          in the suite (stdmarks, STDSECT, STDINQ, TBLNAME) has
+      *          any way to populate a new KSDS from scratch -- STDINQ
+      *          only looks up and corrects records that already exist.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDFLAT
+           ASSIGN TO WS-FLAT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLAT-STAT.
+
+           SELECT STDFILE
+           ASSIGN TO WS-STD-FILENAME
+           ORGANIZATION IS INDEXED
+      * RANDOM (not SEQUENTIAL) access: building a KSDS under SEQUENTIAL
+      * access requires ascending key order and raises INVALID KEY on
+      * any out-of-sequence key, not just a true duplicate -- if the
+      * legacy STD.txt export isn't pre-sorted by stud-id, records past
+      * the first out-of-order key would be silently dropped and
+      * mislabeled as duplicates. RANDOM access makes WRITE's INVALID
+      * KEY mean only an actual duplicate stud-id, regardless of input
+      * order.
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUD-ID IN STD-REC
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STDFLAT.
+           COPY STDREC REPLACING STD-REC BY FLAT-REC.
+
+       FD STDFILE.
+           COPY STDREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FLAT-FILENAME  PIC X(100).
+       77 WS-STD-FILENAME   PIC X(100).
+       77 WS-FLAT-STAT      PIC 99.
+       77 WS-STAT           PIC 99.
+       77 WS-LOAD-COUNT     PIC 9(6) VALUE ZERO.
+       77 WS-SKIP-COUNT     PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT STDFLAT
+           IF (WS-FLAT-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN LOAD SOURCE " WS-FLAT-FILENAME
+                   " STATUS-" WS-FLAT-STAT
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STDFILE
+           IF (WS-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN STDFILE, STATUS-" WS-STAT
+               CLOSE STDFLAT
+               STOP RUN
+           END-IF
+           PERFORM LOAD-PARA THRU LOAD-EXIT
+           CLOSE STDFLAT
+           CLOSE STDFILE
+           DISPLAY "RECORDS LOADED-" WS-LOAD-COUNT
+           DISPLAY "RECORDS SKIPPED-" WS-SKIP-COUNT
+           STOP RUN.
+       INIT-PARA.
+      * The legacy flat export's path is named by STDLOADFILE (the
+      * source being converted), kept distinct from STDFILE (the
+      * indexed target every other program opens), both env-var driven
+      * the same JCL DD-style way as request 008.
+           ACCEPT WS-FLAT-FILENAME FROM ENVIRONMENT "STDLOADFILE"
+           IF (WS-FLAT-FILENAME = SPACES)
+               MOVE "STD.txt" TO WS-FLAT-FILENAME
+           END-IF
+           ACCEPT WS-STD-FILENAME FROM ENVIRONMENT "STDFILE"
+           IF (WS-STD-FILENAME = SPACES)
+               MOVE "STDKSDS.dat" TO WS-STD-FILENAME
+           END-IF.
+       LOAD-PARA.
+           PERFORM UNTIL WS-FLAT-STAT NOT = 00
+               READ STDFLAT
+               END-READ
+               IF (WS-FLAT-STAT = 00) THEN
+                   PERFORM LOAD-RECORD-PARA
+               END-IF
+           END-PERFORM.
+       LOAD-EXIT.
+           EXIT.
+       LOAD-RECORD-PARA.
+           MOVE FLAT-REC TO STD-REC
+           WRITE STD-REC
+               INVALID KEY
+                   ADD 1 TO WS-SKIP-COUNT
+                   DISPLAY "DUPLICATE STUD-ID SKIPPED-"
+                       STUD-ID IN STD-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
+       END PROGRAM STDLOAD.
