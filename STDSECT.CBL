@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared stdmarks-style section processor. Reads one
+      *          section's STDFILE-format file, classifies students by
+      *          gender, computes subject/overall totals and averages,
+      *          applies the pass/fail cutoff, and returns the section
+      *          totals via LINKAGE so a caller (stdmarks itself for a
+      *          single section, or STDDRIVER for several) can use or
+      *          consolidate them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDSECT IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDFILE
+           ASSIGN TO WS-DYN-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUD-ID
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STDFILE.
+           COPY STDREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-DYN-FILENAME   PIC X(100).
+       77 WS-STAT           PIC 99.
+       77 WS-NUM-SUBJECTS   PIC 9    VALUE 5.
+       77 WS-SUBJ-IDX       PIC 9.
+       77 WS-MALES          PIC 99    VALUE ZERO.
+       77 WS-FEMALES        PIC 99    VALUE ZERO.
+       77 WS-MTMARKS        PIC 9(6)  VALUE ZERO.
+       77 WS-FTMARKS        PIC 9(6)  VALUE ZERO.
+       77 WS-MALES-PASS     PIC 99    VALUE ZERO.
+       77 WS-MALES-FAIL     PIC 99    VALUE ZERO.
+       77 WS-FEMALES-PASS   PIC 99    VALUE ZERO.
+       77 WS-FEMALES-FAIL   PIC 99    VALUE ZERO.
+       77 WS-MALE-HIGH      PIC 9999  VALUE ZERO.
+       77 WS-MALE-LOW       PIC 9999  VALUE 9999.
+       77 WS-FEMALE-HIGH    PIC 9999  VALUE ZERO.
+       77 WS-FEMALE-LOW     PIC 9999  VALUE 9999.
+       77 WS-INVALID        PIC 99    VALUE ZERO.
+
+       01 WS-STUDENT-TOTALS.
+           05 WS-STUD-TOTAL     PIC 9999.
+           05 WS-STUD-AVERAGE   PIC 999V99.
+
+       LINKAGE SECTION.
+       01 LK-FILENAME        PIC X(100).
+       01 LK-PASS-CUTOFF     PIC 999.
+       01 LK-RESULTS.
+           05 LK-MALES          PIC 99.
+           05 LK-FEMALES        PIC 99.
+           05 LK-MTMARKS        PIC 9(6).
+           05 LK-FTMARKS        PIC 9(6).
+           05 LK-MALES-PASS     PIC 99.
+           05 LK-MALES-FAIL     PIC 99.
+           05 LK-FEMALES-PASS   PIC 99.
+           05 LK-FEMALES-FAIL   PIC 99.
+           05 LK-MALE-HIGH      PIC 9999.
+           05 LK-MALE-LOW       PIC 9999.
+           05 LK-FEMALE-HIGH    PIC 9999.
+           05 LK-FEMALE-LOW     PIC 9999.
+           05 LK-INVALID        PIC 99.
+       01 LK-STATUS          PIC 99.
+
+       PROCEDURE DIVISION USING LK-FILENAME LK-PASS-CUTOFF
+                                LK-RESULTS LK-STATUS.
+       MAIN-PROCEDURE.
+           MOVE LK-FILENAME TO WS-DYN-FILENAME
+           OPEN INPUT STDFILE
+           MOVE WS-STAT TO LK-STATUS
+           IF (WS-STAT = 00) THEN
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE STDFILE
+           END-IF
+           MOVE WS-MALES        TO LK-MALES
+           MOVE WS-FEMALES      TO LK-FEMALES
+           MOVE WS-MTMARKS      TO LK-MTMARKS
+           MOVE WS-FTMARKS      TO LK-FTMARKS
+           MOVE WS-MALES-PASS   TO LK-MALES-PASS
+           MOVE WS-MALES-FAIL   TO LK-MALES-FAIL
+           MOVE WS-FEMALES-PASS TO LK-FEMALES-PASS
+           MOVE WS-FEMALES-FAIL TO LK-FEMALES-FAIL
+           MOVE WS-MALE-HIGH    TO LK-MALE-HIGH
+           MOVE WS-MALE-LOW     TO LK-MALE-LOW
+           MOVE WS-FEMALE-HIGH  TO LK-FEMALE-HIGH
+           MOVE WS-FEMALE-LOW   TO LK-FEMALE-LOW
+           MOVE WS-INVALID      TO LK-INVALID
+           GOBACK.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ STDFILE NEXT RECORD
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+               PERFORM COMPUTE-PARA
+           END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       COMPUTE-PARA.
+           IF (VALIDG) THEN
+               PERFORM STUDENT-TOTAL-PARA
+             IF (STUD-GENDER = 'M') THEN
+               ADD 1 TO WS-MALES
+               ADD WS-STUD-TOTAL TO WS-MTMARKS
+               IF WS-STUD-AVERAGE >= LK-PASS-CUTOFF
+                   ADD 1 TO WS-MALES-PASS
+               ELSE
+                   ADD 1 TO WS-MALES-FAIL
+               END-IF
+               IF WS-STUD-TOTAL > WS-MALE-HIGH
+                   MOVE WS-STUD-TOTAL TO WS-MALE-HIGH
+               END-IF
+               IF WS-STUD-TOTAL < WS-MALE-LOW
+                   MOVE WS-STUD-TOTAL TO WS-MALE-LOW
+               END-IF
+             ELSE
+               ADD 1 TO WS-FEMALES
+               ADD WS-STUD-TOTAL TO WS-FTMARKS
+               IF WS-STUD-AVERAGE >= LK-PASS-CUTOFF
+                   ADD 1 TO WS-FEMALES-PASS
+               ELSE
+                   ADD 1 TO WS-FEMALES-FAIL
+               END-IF
+               IF WS-STUD-TOTAL > WS-FEMALE-HIGH
+                   MOVE WS-STUD-TOTAL TO WS-FEMALE-HIGH
+               END-IF
+               IF WS-STUD-TOTAL < WS-FEMALE-LOW
+                   MOVE WS-STUD-TOTAL TO WS-FEMALE-LOW
+               END-IF
+             END-IF
+           ELSE
+               ADD 1 TO WS-INVALID
+           END-IF.
+       STUDENT-TOTAL-PARA.
+           MOVE ZERO TO WS-STUD-TOTAL
+           PERFORM VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-NUM-SUBJECTS
+               ADD STUD-SUBJ-MARKS(WS-SUBJ-IDX) TO WS-STUD-TOTAL
+           END-PERFORM
+           DIVIDE WS-STUD-TOTAL BY WS-NUM-SUBJECTS
+                   GIVING WS-STUD-AVERAGE ROUNDED.
+       END PROGRAM STDSECT.
