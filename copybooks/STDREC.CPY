@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: STDREC
+      * Purpose:  Shared student marks record layout, read from STDFILE
+      *           (one line per student) and reused by every program
+      *           that touches student records (stdmarks, STDSECT,
+      *           STDDRIVER, STDINQ, TBLNAME's name validator).
+      * Note:     Field names here are uppercase, unlike the original
+      *           stdmarks lowercase stud-id/stud-gender/stud-marks --
+      *           every program built against this copybook since it was
+      *           introduced (STDSECT, STDINQ, STDDRIVER, TBLNAME, and
+      *           stdmarks itself) references these names in uppercase,
+      *           so that is now this field set's convention going
+      *           forward.
+      ******************************************************************
+       01 STD-REC.
+           05 STUD-ID            PIC 99.
+           05 STUD-GENDER        PIC X.
+              88 VALIDG          VALUE 'M' 'F'.
+           05 STUD-SUBJ-MARKS    OCCURS 5 TIMES
+                                 PIC 999.
+           05 STUD-NAME          PIC X(20).
