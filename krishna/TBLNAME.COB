@@ -1,32 +1,136 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TBLNAME.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-REC.
-           05 STR OCCURS 10 TIMES.
-              10 FIRST1 PIC X(01).
-                 88 FVALID VALUE 'A' THRU 'Z'.
-              10 LAST1  PIC X(03).
-                 88 LVALID VALUE 'a' THRU 'z'.
-       77 I PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ACCEPT WS-REC.
-            PERFORM A100-A-PARA
-             VARYING I FROM 1 BY 1 UNTIL I >10.
-            STOP RUN.
-       A100-A-PARA.
-           IF ( STR(I)(1:1) = 'A') THEN
-               IF ( ( STR (I)(2:1) >= 'a' AND STR(I) (2:1) <= 'z') AND
-                    ( STR (I)(3:1) >= 'a' AND STR(I) (3:1) <= 'z') AND
-                    ( STR  (I)(4:1)>= 'a' AND STR(I) (4:1) <= 'z'))
-                    THEN
-                    DISPLAY STR(I)
-            END-IF.
-       END PROGRAM TBLNAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: File-driven name-validation subsystem for STDFILE.
+      *          Reads each student's STUD-NAME from STDFILE, checks
+      *          that it is a variable-length name (first character
+      *          A-Z, remaining characters a-z) using the FVALID and
+      *          LVALID 88-levels, and writes an exception listing of
+      *          any malformed names instead of console-displaying a
+      *          single fixed 4-character "A"+3-lowercase pattern
+      *          entered via ACCEPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLNAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDFILE
+           ASSIGN TO WS-STD-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUD-ID
+           FILE STATUS IS WS-STAT.
+
+           SELECT NAMEEXCEPT
+           ASSIGN TO 'NAMEEXCEPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STDFILE.
+           COPY STDREC.
+
+       FD NAMEEXCEPT.
+       01 EXCEPTION-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STD-FILENAME   PIC X(100).
+       77 WS-STAT           PIC 99.
+       77 WS-EXCEPT-STAT    PIC 99.
+       77 WS-NAME-LEN       PIC 99    VALUE ZERO.
+       77 WS-NAME-TRIMMED   PIC X(20) VALUE SPACES.
+       77 WS-CHAR-IDX       PIC 99.
+       77 WS-NAME-VALID     PIC X     VALUE 'Y'.
+           88 NAME-IS-VALID  VALUE 'Y'.
+       77 WS-REASON         PIC X(30).
+       77 WS-EXCEPTION-COUNT PIC 999  VALUE ZERO.
+
+       01 WS-NAME-CHECK.
+           05 WS-NC-CHAR         PIC X.
+              88 FVALID          VALUE 'A' THRU 'Z'.
+              88 LVALID          VALUE 'a' THRU 'z'.
+
+       01 WS-EXCEPTION-LINE.
+           05 FILLER             PIC X(4)  VALUE "ID-".
+           05 WS-EX-ID           PIC Z9.
+           05 FILLER             PIC X(3)  VALUE SPACES.
+           05 FILLER             PIC X(6)  VALUE "NAME-".
+           05 WS-EX-NAME         PIC X(20).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 FILLER             PIC X(8)  VALUE "REASON-".
+           05 WS-EX-REASON       PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT STDFILE
+           IF (WS-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN STDFILE, STATUS-" WS-STAT
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NAMEEXCEPT
+           IF (WS-EXCEPT-STAT NOT = 00) THEN
+               DISPLAY "UNABLE TO OPEN NAMEEXCEPT, STATUS-"
+                   WS-EXCEPT-STAT
+           END-IF
+           PERFORM READ-PARA THRU READ-EXIT
+           CLOSE STDFILE
+           CLOSE NAMEEXCEPT
+           DISPLAY "NAME EXCEPTIONS WRITTEN-" WS-EXCEPTION-COUNT
+           STOP RUN.
+       INIT-PARA.
+           ACCEPT WS-STD-FILENAME FROM ENVIRONMENT "STDFILE"
+           IF (WS-STD-FILENAME = SPACES)
+               MOVE "STD.txt" TO WS-STD-FILENAME
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ STDFILE NEXT RECORD
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+               PERFORM VALIDATE-NAME-PARA
+           END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       VALIDATE-NAME-PARA.
+           MOVE 'Y' TO WS-NAME-VALID
+           MOVE SPACES TO WS-REASON
+      * Validate against a left-justified trimmed copy, not STUD-NAME
+      * itself -- a leading space (e.g. " JOHN") would otherwise leave
+      * WS-NAME-LEN correct but every subsequent reference-modified
+      * position offset by the untrimmed leading spaces.
+           MOVE FUNCTION TRIM(STUD-NAME) TO WS-NAME-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(STUD-NAME)) TO WS-NAME-LEN
+           IF (WS-NAME-LEN = ZERO) THEN
+               MOVE 'N' TO WS-NAME-VALID
+               MOVE "NAME IS BLANK" TO WS-REASON
+           ELSE
+               MOVE WS-NAME-TRIMMED(1:1) TO WS-NC-CHAR
+               IF (NOT FVALID) THEN
+                   MOVE 'N' TO WS-NAME-VALID
+                   MOVE "FIRST CHARACTER NOT A-Z" TO WS-REASON
+               ELSE
+                   PERFORM VARYING WS-CHAR-IDX FROM 2 BY 1
+                           UNTIL WS-CHAR-IDX > WS-NAME-LEN
+                       MOVE WS-NAME-TRIMMED(WS-CHAR-IDX:1) TO WS-NC-CHAR
+                       IF (NOT LVALID) THEN
+                           MOVE 'N' TO WS-NAME-VALID
+                           MOVE "CHARACTER NOT a-z" TO WS-REASON
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF (NOT NAME-IS-VALID) THEN
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF.
+       WRITE-EXCEPTION-PARA.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES       TO WS-EXCEPTION-LINE
+           MOVE STUD-ID      TO WS-EX-ID
+           MOVE STUD-NAME    TO WS-EX-NAME
+           MOVE WS-REASON    TO WS-EX-REASON
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE.
+       END PROGRAM TBLNAME.
